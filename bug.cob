@@ -1,16 +1,945 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-ITEM PIC X(50). 
-
-* In this example, the table is defined with a fixed size of 100 items.
-* If the program attempts to access an element beyond the defined size (e.g., WS-TABLE(101)), it will lead to a subscript out-of-range error.
-
-PROCEDURE DIVISION.
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100 
-       MOVE 'Value ' & WS-COUNT TO WS-TABLE(WS-COUNT) 
-    END-PERFORM.
-
-    DISPLAY 'Access Table element: ' WS-TABLE(101) 
-
-    STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  ITMLOAD.
+000030 AUTHOR.  D R OKAFOR.
+000040 INSTALLATION.  MERIDIAN DISTRIBUTION - BATCH SYSTEMS.
+000050 DATE-WRITTEN.  03/14/1998.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*                                                               *
+000100*    ITMLOAD  --  NIGHTLY ITEM MASTER LOAD PROGRAM              *
+000110*                                                               *
+000120*    READS THE ITEMMAST INPUT FILE, WHICH BEGINS WITH A         *
+000130*    ONE-RECORD HEADER GIVING THE NUMBER OF DETAIL RECORDS      *
+000140*    THAT FOLLOW, LOADS EACH DETAIL RECORD INTO THE IN-MEMORY   *
+000150*    ITEM TABLE, AND PRODUCES THE ITEMOUT FILE FOR DOWNSTREAM   *
+000160*    JOBS, AN EXCEPTION REPORT OF REJECTED ITEMS, AN END OF     *
+000170*    JOB CONTROL REPORT, AND AN AUDIT TRAIL OF THE RUN.         *
+000180*                                                               *
+000190*****************************************************************
+000200*
+000210*    MODIFICATION HISTORY
+000220*    ---------------------------------------------------------
+000230*    DATE        BY    DESCRIPTION
+000240*    ----------  ----  -----------------------------------------
+000250*    1998-03-14  JHK   ORIGINAL VERSION.  FIXED 100-ITEM TABLE
+000260*                      LOADED FROM IN-LINE LITERAL DATA.
+000270*    2026-02-02  DRO   TABLE SIZE IS NOW DRIVEN FROM THE
+000280*                      ITEMMAST HEADER RECORD VIA OCCURS
+000290*                      DEPENDING ON.  REMOVED THE FIXED
+000300*                      100-ITEM LIMIT THAT WAS ABENDING ON
+000310*                      HEAVY VOLUME NIGHTS.
+000320*    2026-02-09  DRO   ADDED A BOUNDS CHECK AHEAD OF EVERY
+000330*                      TABLE-LOAD REFERENCE.  OUT-OF-RANGE
+000340*                      ACCESS NOW LOGS TO THE NEW EXCEPTION
+000350*                      REPORT AND ENDS THE LOAD CLEANLY
+000360*                      INSTEAD OF ABENDING THE JOB.
+000370*    2026-02-16  DRO   ADDED THE ITEMOUT SEQUENTIAL OUTPUT
+000380*                      FILE SO DOWNSTREAM JOBS HAVE SOMETHING
+000390*                      TO READ BESIDES A CONSOLE DISPLAY.
+000400*    2026-02-23  DRO   ADDED THE END OF JOB CONTROL/SUMMARY
+000410*                      REPORT (ITEMRPT).
+000420*    2026-03-02  DRO   ADDED RECONCILIATION OF THE FINAL
+000430*                      LOADED COUNT AGAINST THE HEADER COUNT.
+000440*                      A SHORT LOAD OR A HEADER COUNT LARGER
+000450*                      THAN THE TABLE CAN HOLD NOW SETS A
+000460*                      DISTINCT RETURN CODE INSTEAD OF LOOKING
+000470*                      LIKE A CLEAN RUN.
+000480*    2026-03-09  DRO   ADDED CHECKPOINT/RESTART SUPPORT.  THE
+000490*                      LOAD LOOP NOW SNAPSHOTS ITS POSITION TO
+000500*                      ITEMCKPT AND CAN RESUME FROM ITEMTAB
+000510*                      INSTEAD OF RELOADING FROM ITEM ONE.
+000520*    2026-03-13  DRO   INTRODUCED THE ITMINQ ONLINE INQUIRY/
+000530*                      MAINTENANCE PROGRAM THIS CYCLE; IT
+000540*                      SHARES THE ITEMTAB FILE WITH THIS LOAD.
+000550*    2026-03-16  DRO   ADDED THE ITMAUDIT AUDIT TRAIL OF RUN
+000560*                      HISTORY AND LOAD REJECTS.
+000570*    2026-03-23  DRO   DUPLICATE-KEY CHECKING DURING THE LOAD
+000580*                      NOW USES SEARCH ALL AGAINST THE
+000590*                      ASCENDING-KEY TABLE INSTEAD OF A LINEAR
+000600*                      SCAN, FOR WHEN DAILY VOLUME IS HEAVY.
+000610*    2026-03-30  DRO   ADDED VALIDATION OF INCOMING ITEM DATA.
+000620*                      BLANK OR MALFORMED DETAIL RECORDS ARE
+000630*                      REJECTED TO THE EXCEPTION REPORT RATHER
+000640*                      THAN LOADED INTO THE TABLE.
+000650*
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER.  IBM-370.
+000690 OBJECT-COMPUTER.  IBM-370.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT ITEMMAST ASSIGN TO 'ITEMMAST'
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-ITEMMAST-STATUS.
+000750 
+000760     SELECT ITEMOUT ASSIGN TO 'ITEMOUT'
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS WS-ITEMOUT-STATUS.
+000790 
+000800     SELECT OPTIONAL ITEMTAB ASSIGN TO 'ITEMTAB'
+000810         ORGANIZATION IS INDEXED
+000820         ACCESS MODE IS DYNAMIC
+000830         RECORD KEY IS IT-ITEM-KEY
+000840         FILE STATUS IS WS-ITEMTAB-STATUS.
+000850 
+000860     SELECT OPTIONAL ITEMCKPT ASSIGN TO 'ITEMCKPT'
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS WS-ITEMCKPT-STATUS.
+000890 
+000900     SELECT ITEMEXC ASSIGN TO 'ITEMEXC'
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS WS-ITEMEXC-STATUS.
+000930 
+000940     SELECT ITEMRPT ASSIGN TO 'ITEMRPT'
+000950         ORGANIZATION IS SEQUENTIAL
+000960         FILE STATUS IS WS-ITEMRPT-STATUS.
+000970 
+000980     SELECT OPTIONAL ITMAUDIT ASSIGN TO 'ITMAUDIT'
+000990         ORGANIZATION IS SEQUENTIAL
+001000         FILE STATUS IS WS-ITMAUDIT-STATUS.
+001010 
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040 FD  ITEMMAST
+001050     RECORDING MODE IS F
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  ITEMMAST-RECORD.
+001080     05  IM-RECORD-TYPE          PIC X(01).
+001090         88  IM-HEADER-REC               VALUE 'H'.
+001100         88  IM-DETAIL-REC               VALUE 'D'.
+001110     05  IM-RECORD-BODY          PIC X(49).
+001120     05  IM-HEADER-DATA REDEFINES IM-RECORD-BODY.
+001130         10  IM-ITEM-COUNT       PIC 9(05).
+001140         10  FILLER              PIC X(44).
+001150     05  IM-DETAIL-DATA REDEFINES IM-RECORD-BODY.
+001160         10  IM-ITEM-KEY         PIC 9(05).
+001170         10  IM-ITEM-DATA        PIC X(44).
+001180 
+001190 FD  ITEMOUT
+001200     RECORDING MODE IS F
+001210     LABEL RECORDS ARE STANDARD.
+001220 01  ITEMOUT-RECORD.
+001230     05  IO-ITEM-KEY             PIC 9(05).
+001240     05  IO-ITEM-DATA            PIC X(50).
+001250 
+001260 FD  ITEMTAB
+001270     LABEL RECORDS ARE STANDARD.
+001280     COPY ITMTABR.
+001290 
+001300 FD  ITEMCKPT
+001310     RECORDING MODE IS F
+001320     LABEL RECORDS ARE STANDARD.
+001330 01  ITEMCKPT-RECORD.
+001340     05  CK-LAST-COUNT           PIC 9(05).
+001350     05  CK-LAST-ITEM-KEY        PIC 9(05).
+001360     05  CK-RUN-DATE             PIC 9(08).
+001370     05  CK-RUN-TIME             PIC 9(06).
+001375     05  CK-ATTEMPTED-COUNT      PIC 9(05).
+001376     05  CK-REJECTED-COUNT       PIC 9(05).
+001380 
+001390 FD  ITEMEXC
+001400     RECORDING MODE IS F
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  ITEMEXC-LINE.
+001430     05  EXC-DATE                PIC X(10).
+001440     05  FILLER                  PIC X(02).
+001450     05  EXC-TIME                PIC X(08).
+001460     05  FILLER                  PIC X(02).
+001470     05  EXC-ITEM-KEY            PIC X(05).
+001480     05  FILLER                  PIC X(02).
+001490     05  EXC-SUBSCRIPT           PIC X(05).
+001500     05  FILLER                  PIC X(02).
+001510     05  EXC-REASON              PIC X(48).
+001520 
+001530 FD  ITEMRPT
+001540     RECORDING MODE IS F
+001550     LABEL RECORDS ARE STANDARD.
+001560 01  ITEMRPT-LINE                PIC X(80).
+001570 
+001580 FD  ITMAUDIT
+001590     RECORDING MODE IS F
+001600     LABEL RECORDS ARE STANDARD.
+001610 01  AUDIT-RECORD.
+001620     05  AUD-RUN-ID              PIC X(08).
+001630     05  AUD-RUN-DATE            PIC 9(08).
+001640     05  AUD-RUN-TIME            PIC 9(06).
+001650     05  AUD-REC-TYPE            PIC X(01).
+001660         88  AUD-RUN-SUMMARY             VALUE 'S'.
+001670         88  AUD-REJECT-DETAIL           VALUE 'R'.
+001680     05  AUD-FINAL-COUNT         PIC 9(05).
+001690     05  AUD-REJECT-SUBSCRIPT    PIC 9(05).
+001695     05  AUD-REJECT-COUNT        PIC 9(05).
+001700     05  AUD-COMPLETION-CODE     PIC X(01).
+001710         88  AUD-NORMAL-COMPLETION       VALUE 'N'.
+001720         88  AUD-ABNORMAL-COMPLETION     VALUE 'A'.
+001730 
+001740 WORKING-STORAGE SECTION.
+001750 COPY ITMTBL.
+001760 
+001770 01  WS-SWITCHES.
+001780     05  WS-ITEMMAST-EOF-SW      PIC X(01) VALUE 'N'.
+001790         88  WS-ITEMMAST-EOF             VALUE 'Y'.
+001800     05  WS-LOAD-DONE-SW         PIC X(01) VALUE 'N'.
+001810         88  WS-LOAD-DONE                VALUE 'Y'.
+001820     05  WS-CKPT-EXISTS-SW       PIC X(01) VALUE 'N'.
+001830         88  WS-CKPT-EXISTS              VALUE 'Y'.
+001840     05  WS-ITEM-VALID-SW        PIC X(01) VALUE 'Y'.
+001850         88  WS-ITEM-IS-VALID             VALUE 'Y'.
+001860         88  WS-ITEM-NOT-VALID            VALUE 'N'.
+001870     05  WS-DUP-SW               PIC X(01) VALUE 'N'.
+001880         88  WS-DUP-FOUND                VALUE 'Y'.
+001890         88  WS-DUP-NOT-FOUND            VALUE 'N'.
+001900     05  WS-HDR-OVFL-SW          PIC X(01) VALUE 'N'.
+001910         88  WS-HEADER-OVERFLOW          VALUE 'Y'.
+001920     05  WS-BOUNDS-SW            PIC X(01) VALUE 'Y'.
+001930         88  WS-SUBSCRIPT-IN-BOUNDS       VALUE 'Y'.
+001940         88  WS-SUBSCRIPT-OUT-OF-BOUNDS   VALUE 'N'.
+001950     05  WS-ABEND-SW             PIC X(01) VALUE 'N'.
+001960         88  WS-ABNORMAL-RUN              VALUE 'Y'.
+001970     05  WS-OVERRIDE-SW          PIC X(01) VALUE 'N'.
+001980         88  WS-OVERRIDE-FOUND            VALUE 'Y'.
+001990         88  WS-OVERRIDE-NOT-FOUND        VALUE 'N'.
+001991     05  WS-ROW-FOUND-SW         PIC X(01) VALUE 'N'.
+001992         88  WS-ROW-FOUND                 VALUE 'Y'.
+001993         88  WS-ROW-NOT-FOUND             VALUE 'N'.
+001994     05  WS-ITEMTAB-EOF-SW       PIC X(01) VALUE 'N'.
+001995         88  WS-ITEMTAB-EOF               VALUE 'Y'.
+002000
+002010 01  WS-FILE-STATUSES.
+002020     05  WS-ITEMMAST-STATUS      PIC X(02) VALUE '00'.
+002030     05  WS-ITEMOUT-STATUS       PIC X(02) VALUE '00'.
+002040     05  WS-ITEMTAB-STATUS       PIC X(02) VALUE '00'.
+002050     05  WS-ITEMCKPT-STATUS      PIC X(02) VALUE '00'.
+002060     05  WS-ITEMEXC-STATUS       PIC X(02) VALUE '00'.
+002070     05  WS-ITEMRPT-STATUS       PIC X(02) VALUE '00'.
+002080     05  WS-ITMAUDIT-STATUS      PIC X(02) VALUE '00'.
+002090 
+002100 01  WS-RECONCILE-AREA.
+002110     05  WS-DISCREPANCY-CODE     PIC 9(02) VALUE ZERO.
+002120         88  WS-RECON-CLEAN              VALUE 00.
+002130         88  WS-RECON-SHORT-LOAD         VALUE 04.
+002140         88  WS-RECON-OVERFLOW           VALUE 08.
+002150 
+002160 01  WS-CURRENT-DATE-TIME.
+002170     05  WS-CURR-DATE.
+002180         10  WS-CURR-YYYY        PIC 9(04).
+002190         10  WS-CURR-MM          PIC 9(02).
+002200         10  WS-CURR-DD          PIC 9(02).
+002210     05  WS-CURR-TIME.
+002220         10  WS-CURR-HH          PIC 9(02).
+002230         10  WS-CURR-MN          PIC 9(02).
+002240         10  WS-CURR-SS          PIC 9(02).
+002250         10  WS-CURR-HS          PIC 9(02).
+002260 
+002270 01  WS-EVENT-TIMESTAMP.
+002280     05  WS-EVT-DATE.
+002290         10  WS-EVT-YYYY         PIC 9(04).
+002300         10  WS-EVT-MM           PIC 9(02).
+002310         10  WS-EVT-DD           PIC 9(02).
+002320     05  WS-EVT-TIME.
+002330         10  WS-EVT-HH           PIC 9(02).
+002340         10  WS-EVT-MN           PIC 9(02).
+002350         10  WS-EVT-SS           PIC 9(02).
+002360         10  WS-EVT-HS           PIC 9(02).
+002370 
+002380 01  WS-EDIT-DATE                PIC X(10) VALUE SPACES.
+002390 01  WS-EDIT-TIME                PIC X(08) VALUE SPACES.
+002400 01  WS-REJECT-REASON            PIC X(48) VALUE SPACES.
+002410
+002420 77  WS-MAX-TABLE-SIZE           PIC 9(05) VALUE 500.
+002430 77  WS-TARGET-COUNT             PIC 9(05) VALUE ZERO.
+002440 77  WS-ATTEMPTED-COUNT          PIC 9(05) VALUE ZERO.
+002450 77  WS-REJECTED-COUNT           PIC 9(05) VALUE ZERO.
+002460 77  WS-START-COUNT              PIC 9(05) VALUE 1.
+002470 77  WS-CKPT-INTERVAL            PIC 9(03) VALUE 25.
+002480 77  WS-CKPT-QUOTIENT            PIC 9(05) VALUE ZERO.
+002490 77  WS-CKPT-REMAINDER           PIC 9(05) VALUE ZERO.
+002500 77  WS-RUN-ID                   PIC X(08) VALUE SPACES.
+002510 77  WS-PREV-ITEM-KEY            PIC 9(05) VALUE ZERO.
+002520 77  WS-EXC-KEY-WORK             PIC 9(05) VALUE ZERO.
+002530 77  WS-EXC-SUBSCRIPT-WORK       PIC 9(05) VALUE ZERO.
+002540 77  WS-OVERRIDE-DATA            PIC X(50) VALUE SPACES.
+002550 
+002560 PROCEDURE DIVISION.
+002570*
+002580 0000-MAINLINE.
+002590     PERFORM 1000-INITIALIZE-RUN THRU 1000-INITIALIZE-RUN-EXIT.
+002600 
+002610     IF WS-ABNORMAL-RUN
+002620         GO TO 9900-ABEND-EXIT
+002630     END-IF.
+002640 
+002650     PERFORM 2000-LOAD-ITEMS THRU 2000-LOAD-ITEMS-EXIT
+002660         VARYING WS-COUNT FROM WS-START-COUNT BY 1
+002670         UNTIL WS-COUNT > WS-HDR-COUNT
+002680            OR WS-LOAD-DONE.
+002690 
+002700     PERFORM 3000-WRITE-ITEMOUT THRU 3000-WRITE-ITEMOUT-EXIT.
+002710     PERFORM 4000-RECONCILE-COUNTS
+002720         THRU 4000-RECONCILE-COUNTS-EXIT.
+002730     PERFORM 5000-WRITE-SUMMARY-RPT
+002740         THRU 5000-WRITE-SUMMARY-RPT-EXIT.
+002750     PERFORM 6000-WRITE-AUDIT-TRAIL
+002760         THRU 6000-WRITE-AUDIT-TRAIL-EXIT.
+002765     PERFORM 7000-INVALIDATE-CHECKPOINT
+002766         THRU 7000-INVALIDATE-CHECKPOINT-EXIT.
+002770     PERFORM 9000-CLOSE-FILES THRU 9000-CLOSE-FILES-EXIT.
+002780     GO TO 9999-EXIT.
+002790 
+002800 9900-ABEND-EXIT.
+002810     PERFORM 5000-WRITE-SUMMARY-RPT
+002820         THRU 5000-WRITE-SUMMARY-RPT-EXIT.
+002830     PERFORM 6000-WRITE-AUDIT-TRAIL
+002840         THRU 6000-WRITE-AUDIT-TRAIL-EXIT.
+002850     PERFORM 9000-CLOSE-FILES THRU 9000-CLOSE-FILES-EXIT.
+002860 
+002870 9999-EXIT.
+002880     STOP RUN.
+002890*
+002900*****************************************************************
+002910*    1000 SERIES  --  RUN INITIALIZATION                        *
+002920*****************************************************************
+002930 1000-INITIALIZE-RUN.
+002940     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+002950     ACCEPT WS-CURR-TIME FROM TIME.
+002960     STRING 'R' WS-CURR-HH WS-CURR-MN WS-CURR-SS
+002970         DELIMITED BY SIZE INTO WS-RUN-ID.
+002980 
+002990*    THE EXCEPTION REPORT, CONTROL REPORT, AND AUDIT TRAIL ARE
+003000*    OPENED BEFORE ITEMMAST SO THAT EVEN THE EARLIEST ABEND
+003010*    (ITEMMAST WON'T OPEN, IS EMPTY, OR HAS NO HEADER) CAN STILL
+003020*    PRODUCE A CONTROL REPORT AND AN AUDIT ROW INSTEAD OF
+003030*    LEAVING THE OPERATOR WITH NOTHING BUT A CONSOLE MESSAGE.
+003040     OPEN OUTPUT ITEMEXC.
+003041     IF WS-ITEMEXC-STATUS NOT = '00'
+003042         DISPLAY 'ITMLOAD - UNABLE TO OPEN ITEMEXC, STATUS = '
+003043             WS-ITEMEXC-STATUS
+003044         SET WS-ABNORMAL-RUN TO TRUE
+003045         MOVE 16 TO RETURN-CODE
+003046         GO TO 1000-INITIALIZE-RUN-EXIT
+003047     END-IF.
+003050     OPEN OUTPUT ITEMRPT.
+003051     IF WS-ITEMRPT-STATUS NOT = '00'
+003052         DISPLAY 'ITMLOAD - UNABLE TO OPEN ITEMRPT, STATUS = '
+003053             WS-ITEMRPT-STATUS
+003054         SET WS-ABNORMAL-RUN TO TRUE
+003055         MOVE 16 TO RETURN-CODE
+003056         GO TO 1000-INITIALIZE-RUN-EXIT
+003057     END-IF.
+003060     PERFORM 1100-OPEN-AUDIT-TRAIL
+003070         THRU 1100-OPEN-AUDIT-TRAIL-EXIT.
+003080
+003090     OPEN INPUT ITEMMAST.
+003100     IF WS-ITEMMAST-STATUS NOT = '00'
+003110         DISPLAY 'ITMLOAD - UNABLE TO OPEN ITEMMAST, STATUS = '
+003120             WS-ITEMMAST-STATUS
+003130         SET WS-ABNORMAL-RUN TO TRUE
+003140         MOVE 16 TO RETURN-CODE
+003150         GO TO 1000-INITIALIZE-RUN-EXIT
+003160     END-IF.
+003170
+003180     OPEN OUTPUT ITEMOUT.
+003181     IF WS-ITEMOUT-STATUS NOT = '00'
+003182         DISPLAY 'ITMLOAD - UNABLE TO OPEN ITEMOUT, STATUS = '
+003183             WS-ITEMOUT-STATUS
+003184         SET WS-ABNORMAL-RUN TO TRUE
+003185         MOVE 16 TO RETURN-CODE
+003186         GO TO 1000-INITIALIZE-RUN-EXIT
+003187     END-IF.
+003190     PERFORM 1200-OPEN-ITEMTAB THRU 1200-OPEN-ITEMTAB-EXIT.
+003200     PERFORM 1300-READ-HEADER THRU 1300-READ-HEADER-EXIT.
+003210 
+003220     IF WS-ABNORMAL-RUN
+003230         GO TO 1000-INITIALIZE-RUN-EXIT
+003240     END-IF.
+003250 
+003260     PERFORM 1400-RESTORE-CHECKPOINT
+003270         THRU 1400-RESTORE-CHECKPOINT-EXIT.
+003280 
+003290 1000-INITIALIZE-RUN-EXIT.
+003300     EXIT.
+003310 
+003320 1100-OPEN-AUDIT-TRAIL.
+003330*    ITMAUDIT ACCUMULATES HISTORY ACROSS RUNS.  EXTEND KEEPS
+003340*    PRIOR ROWS WHEN THE FILE ALREADY EXISTS AND CREATES IT
+003350*    WHEN THIS IS THE FIRST RUN ON A NEW GENERATION.
+003360     OPEN EXTEND ITMAUDIT.
+003370     IF WS-ITMAUDIT-STATUS NOT = '00' AND
+003380        WS-ITMAUDIT-STATUS NOT = '05'
+003390         DISPLAY 'ITMLOAD - ITMAUDIT OPEN STATUS = '
+003400             WS-ITMAUDIT-STATUS
+003410     END-IF.
+003420 1100-OPEN-AUDIT-TRAIL-EXIT.
+003430     EXIT.
+003440 
+003450 1200-OPEN-ITEMTAB.
+003460*    ITEMTAB IS THE PERSISTED COPY OF THE ITEM TABLE USED FOR
+003470*    CHECKPOINT RESTART AND AS THE FILE THE ITMINQ ONLINE
+003480*    MAINTENANCE PROGRAM READS AND UPDATES.  CREATE IT IF THIS
+003490*    IS THE FIRST TIME THE LOAD HAS EVER RUN.
+003500     OPEN I-O ITEMTAB.
+003510     IF WS-ITEMTAB-STATUS = '35'
+003520         OPEN OUTPUT ITEMTAB
+003530         CLOSE ITEMTAB
+003540         OPEN I-O ITEMTAB
+003550     END-IF.
+003560 1200-OPEN-ITEMTAB-EXIT.
+003570     EXIT.
+003580 
+003590 1300-READ-HEADER.
+003600*    THE FIRST ITEMMAST RECORD IS A HEADER CARRYING THE NUMBER
+003610*    OF DETAIL RECORDS THAT FOLLOW.  THE TABLE'S WORKING SIZE
+003620*    IS DRIVEN OFF THIS COUNT (CAPPED AT THE COMPILED PHYSICAL
+003630*    LIMIT) SO A LIGHT OR HEAVY VOLUME NIGHT NO LONGER NEEDS A
+003640*    PROGRAM CHANGE.
+003650     READ ITEMMAST
+003660         AT END
+003670             DISPLAY 'ITMLOAD - ITEMMAST IS EMPTY, NO HEADER'
+003680             SET WS-ABNORMAL-RUN TO TRUE
+003690             MOVE 16 TO RETURN-CODE
+003700             GO TO 1300-READ-HEADER-EXIT
+003710     END-READ.
+003720 
+003730     IF NOT IM-HEADER-REC
+003740         DISPLAY 'ITMLOAD - FIRST ITEMMAST RECORD IS NOT A HEADER'
+003750         SET WS-ABNORMAL-RUN TO TRUE
+003760         MOVE 16 TO RETURN-CODE
+003770         GO TO 1300-READ-HEADER-EXIT
+003780     END-IF.
+003790 
+003800     MOVE IM-ITEM-COUNT TO WS-HDR-COUNT.
+003810 
+003820     IF WS-HDR-COUNT > WS-MAX-TABLE-SIZE
+003830         MOVE WS-MAX-TABLE-SIZE TO WS-TARGET-COUNT
+003840         SET WS-HEADER-OVERFLOW TO TRUE
+003850         MOVE 'ITEMMAST HEADER COUNT EXCEEDS TABLE CAPACITY'
+003860             TO WS-REJECT-REASON
+003870         MOVE WS-HDR-COUNT TO WS-EXC-KEY-WORK
+003880         MOVE ZERO         TO WS-EXC-SUBSCRIPT-WORK
+003890         PERFORM 2600-WRITE-EXCEPTION
+003900             THRU 2600-WRITE-EXCEPTION-EXIT
+003910     ELSE
+003920         MOVE WS-HDR-COUNT TO WS-TARGET-COUNT
+003930     END-IF.
+003940 1300-READ-HEADER-EXIT.
+003950     EXIT.
+003960 
+003970 1400-RESTORE-CHECKPOINT.
+003980*    IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN EXISTS,
+003990*    RESUME THE LOAD AFTER THE LAST ITEM IT RECORDED INSTEAD
+004000*    OF STARTING OVER AT ITEM ONE.  ITEMS ALREADY COMMITTED TO
+004010*    ITEMTAB ARE REPLAYED BACK INTO THE TABLE SO ITEMOUT AND
+004020*    THE JOB TOTALS STILL COME OUT COMPLETE.  A CLEAN RUN
+004021*    TRUNCATES ITEMCKPT (SEE 7000-INVALIDATE-CHECKPOINT), SO
+004022*    SIMPLY FINDING A CHECKPOINT RECORD HERE ALREADY MEANS THE
+004023*    LAST RUN NEVER REACHED NORMAL COMPLETION - THERE IS NO NEED
+004024*    TO ALSO GATE ON THE CALENDAR DATE, WHICH WOULD WRONGLY
+004025*    REJECT THE ORDINARY CASE OF A LATE-NIGHT RUN THAT CRASHES
+004026*    AND IS RESTARTED AFTER MIDNIGHT.
+004030     MOVE 1 TO WS-START-COUNT.
+004040     OPEN INPUT ITEMCKPT.
+004050     IF WS-ITEMCKPT-STATUS = '00'
+004060         READ ITEMCKPT
+004070             AT END
+004080                 CONTINUE
+004090             NOT AT END
+004100                 SET WS-CKPT-EXISTS TO TRUE
+004110         END-READ
+004120     END-IF.
+004130*    ITEMCKPT IS OPTIONAL, SO A FIRST-EVER RUN RETURNS STATUS 05
+004140*    RATHER THAN 00 BUT LEAVES THE FILE OPEN EITHER WAY.  CLOSE
+004150*    IT UNCONDITIONALLY HERE SO THE FIRST PERIODIC CHECKPOINT
+004160*    WRITE IN 2500-WRITE-CHECKPOINT DOES NOT FIND IT STILL OPEN
+004170*    FOR INPUT.
+004180     CLOSE ITEMCKPT.
+004190
+004200     IF WS-CKPT-EXISTS
+004201         MOVE CK-ATTEMPTED-COUNT TO WS-ATTEMPTED-COUNT
+004202         MOVE CK-REJECTED-COUNT  TO WS-REJECTED-COUNT
+004210         COMPUTE WS-START-COUNT = CK-LAST-COUNT + 1
+004220         MOVE ZERO TO IT-ITEM-KEY
+004230         START ITEMTAB KEY IS NOT LESS THAN IT-ITEM-KEY
+004240             INVALID KEY
+004250                 DISPLAY 'ITMLOAD - CHECKPOINT REPLAY: '
+004260                     'ITEMTAB IS EMPTY'
+004270         END-START
+004280         PERFORM 1410-RELOAD-FROM-ITEMTAB
+004290             THRU 1410-RELOAD-FROM-ITEMTAB-EXIT
+004300             VARYING WS-COUNT FROM 1 BY 1
+004310             UNTIL WS-COUNT >= WS-START-COUNT
+004320         PERFORM 1420-SKIP-ITEMMAST-DETAIL
+004330             THRU 1420-SKIP-ITEMMAST-DETAIL-EXIT
+004340             VARYING WS-COUNT FROM 1 BY 1
+004350             UNTIL WS-COUNT >= WS-START-COUNT
+004355         IF WS-PREV-ITEM-KEY NOT = CK-LAST-ITEM-KEY
+004356             DISPLAY 'ITMLOAD - CHECKPOINT REPLAY WARNING: '
+004357                 'LAST ITEM REPLAYED WAS ' WS-PREV-ITEM-KEY
+004358                 ' BUT CHECKPOINT RECORDED ' CK-LAST-ITEM-KEY
+004359         END-IF
+004360         DISPLAY 'ITMLOAD - RESUMING FROM CHECKPOINT, ITEM '
+004370             WS-START-COUNT
+004380     END-IF.
+004390 1400-RESTORE-CHECKPOINT-EXIT.
+004400     EXIT.
+004410
+004473 1410-RELOAD-FROM-ITEMTAB.
+004474*    REPLAYS ITEMTAB IN LOAD ORDER RATHER THAN TREATING THE ITEM
+004475*    KEY AS A ROW POSITION - A DETAIL'S KEY NO LONGER HAS TO
+004476*    EQUAL ITS SEQUENCE NUMBER ON ITEMMAST (SEE 2200-VALIDATE-
+004477*    ITEM), SO ONLY A FORWARD SCAN OF ITEMTAB REPRODUCES THE
+004478*    FIRST WS-START-COUNT - 1 ITEMS CORRECTLY.  THE SCAN IS
+004479*    FILTERED TO TODAY'S ROWS (SEE 1415) SINCE ITEMTAB ALSO
+004480*    CARRIES ROWS FROM EARLIER NIGHTS THAT WERE NEVER PURGED.
+004481*    WS-ATTEMPTED-COUNT/WS-REJECTED-COUNT ARE RESTORED DIRECTLY
+004482*    FROM THE CHECKPOINT (SEE 1400), NOT RECONSTRUCTED HERE, SINCE
+004483*    A PRE-CRASH REJECT LEAVES NO ROW IN ITEMTAB TO REPLAY.
+004484     IF WS-SUBSCRIPT-IN-BOUNDS
+004485         IF WS-MAX-ITEMS >= WS-MAX-TABLE-SIZE
+004486             SET WS-SUBSCRIPT-OUT-OF-BOUNDS TO TRUE
+004487             MOVE 'TABLE FULL DURING CHECKPOINT REPLAY'
+004488                 TO WS-REJECT-REASON
+004489             MOVE ZERO     TO WS-EXC-KEY-WORK
+004490             MOVE WS-COUNT TO WS-EXC-SUBSCRIPT-WORK
+004491             PERFORM 2600-WRITE-EXCEPTION
+004492                 THRU 2600-WRITE-EXCEPTION-EXIT
+004493         ELSE
+004494             SET WS-ROW-NOT-FOUND TO TRUE
+004495             PERFORM 1415-FIND-NEXT-TODAYS-ROW
+004496                 THRU 1415-FIND-NEXT-TODAYS-ROW-EXIT
+004497                 UNTIL WS-ROW-FOUND OR WS-ITEMTAB-EOF
+004498             IF WS-ROW-FOUND
+004499                 ADD 1 TO WS-MAX-ITEMS
+004500                 MOVE IT-ITEM-KEY  TO WS-ITEM-KEY (WS-MAX-ITEMS)
+004501                 MOVE IT-ITEM-DATA TO WS-ITEM (WS-MAX-ITEMS)
+004502                 SET WS-ITEM-LOADED (WS-MAX-ITEMS) TO TRUE
+004503                 MOVE IT-ITEM-KEY  TO WS-PREV-ITEM-KEY
+004504             ELSE
+004505                 DISPLAY 'ITMLOAD - CHECKPOINT REPLAY RAN OUT OF '
+004506                     'ITEMTAB ROWS AT ITEM ' WS-COUNT
+004507             END-IF
+004508         END-IF
+004509     END-IF.
+004600 1410-RELOAD-FROM-ITEMTAB-EXIT.
+004610     EXIT.
+004611
+004612 1415-FIND-NEXT-TODAYS-ROW.
+004613*    SKIPS OVER ANY ITEMTAB ROW LEFT BEHIND BY AN EARLIER NIGHT'S
+004614*    LOAD SO THE REPLAY ONLY EVER SEES TONIGHT'S ITEMS.
+004615     READ ITEMTAB NEXT RECORD
+004616         AT END
+004617             SET WS-ITEMTAB-EOF TO TRUE
+004618         NOT AT END
+004619             IF IT-LOAD-DATE = WS-CURR-DATE
+004620                 SET WS-ROW-FOUND TO TRUE
+004621             END-IF
+004622     END-READ.
+004623 1415-FIND-NEXT-TODAYS-ROW-EXIT.
+004624     EXIT.
+004625
+004630 1420-SKIP-ITEMMAST-DETAIL.
+004640     READ ITEMMAST
+004650         AT END
+004660             SET WS-ITEMMAST-EOF TO TRUE
+004670     END-READ.
+004680 1420-SKIP-ITEMMAST-DETAIL-EXIT.
+004690     EXIT.
+004700*
+004710*****************************************************************
+004720*    2000 SERIES  --  ITEM LOAD LOOP                             *
+004730*****************************************************************
+004740 2000-LOAD-ITEMS.
+004770     READ ITEMMAST
+004780         AT END
+004790             SET WS-ITEMMAST-EOF TO TRUE
+004800             SET WS-LOAD-DONE TO TRUE
+004810             GO TO 2000-LOAD-ITEMS-EXIT
+004820     END-READ.
+004825     ADD 1 TO WS-ATTEMPTED-COUNT.
+004830
+004840     IF NOT IM-DETAIL-REC
+004850         MOVE 'ITEMMAST RECORD OUT OF SEQUENCE, NOT A DETAIL'
+004860             TO WS-REJECT-REASON
+004870         MOVE ZERO     TO WS-EXC-KEY-WORK
+004880         MOVE WS-COUNT TO WS-EXC-SUBSCRIPT-WORK
+004890         PERFORM 2600-WRITE-EXCEPTION
+004900             THRU 2600-WRITE-EXCEPTION-EXIT
+004910         ADD 1 TO WS-REJECTED-COUNT
+004920         GO TO 2000-LOAD-ITEMS-EXIT
+004930     END-IF.
+004940 
+004950     PERFORM 2200-VALIDATE-ITEM THRU 2200-VALIDATE-ITEM-EXIT.
+004960     IF WS-ITEM-NOT-VALID
+004970         ADD 1 TO WS-REJECTED-COUNT
+004980         GO TO 2000-LOAD-ITEMS-EXIT
+004990     END-IF.
+005000 
+005010     PERFORM 2300-CHECK-DUPLICATE
+005020         THRU 2300-CHECK-DUPLICATE-EXIT.
+005030     IF WS-DUP-FOUND
+005040         ADD 1 TO WS-REJECTED-COUNT
+005050         GO TO 2000-LOAD-ITEMS-EXIT
+005060     END-IF.
+005070 
+005080     PERFORM 2100-CHECK-BOUNDS THRU 2100-CHECK-BOUNDS-EXIT.
+005090     IF WS-SUBSCRIPT-OUT-OF-BOUNDS
+005100         ADD 1 TO WS-REJECTED-COUNT
+005110         SET WS-LOAD-DONE TO TRUE
+005120         GO TO 2000-LOAD-ITEMS-EXIT
+005130     END-IF.
+005140 
+005150     PERFORM 2400-STORE-ITEM THRU 2400-STORE-ITEM-EXIT.
+005160 
+005170     DIVIDE WS-COUNT BY WS-CKPT-INTERVAL
+005180         GIVING WS-CKPT-QUOTIENT
+005190         REMAINDER WS-CKPT-REMAINDER.
+005200     IF WS-CKPT-REMAINDER = ZERO
+005210         PERFORM 2500-WRITE-CHECKPOINT
+005220             THRU 2500-WRITE-CHECKPOINT-EXIT
+005230     END-IF.
+005240 
+005250 2000-LOAD-ITEMS-EXIT.
+005260     EXIT.
+005270 
+005280 2100-CHECK-BOUNDS.
+005290*    GUARDS THE TABLE-LOAD REFERENCE IN 2400-STORE-ITEM.  A
+005300*    VIOLATION IS LOGGED TO THE EXCEPTION REPORT AND THE LOAD
+005310*    ENDS CLEANLY INSTEAD OF ABENDING WITH A SUBSCRIPT OUT OF
+005320*    RANGE CONDITION.
+005330     IF WS-MAX-ITEMS < WS-MAX-TABLE-SIZE
+005340         SET WS-SUBSCRIPT-IN-BOUNDS TO TRUE
+005350     ELSE
+005360         SET WS-SUBSCRIPT-OUT-OF-BOUNDS TO TRUE
+005370         MOVE 'TABLE CAPACITY REACHED, CANNOT LOAD ITEM'
+005380             TO WS-REJECT-REASON
+005390         MOVE IM-ITEM-KEY TO WS-EXC-KEY-WORK
+005400         MOVE WS-COUNT    TO WS-EXC-SUBSCRIPT-WORK
+005410         PERFORM 2600-WRITE-EXCEPTION
+005420             THRU 2600-WRITE-EXCEPTION-EXIT
+005430     END-IF.
+005440 2100-CHECK-BOUNDS-EXIT.
+005450     EXIT.
+005460 
+005470 2200-VALIDATE-ITEM.
+005480*    REJECTS BLANK OR MALFORMED DETAIL RECORDS BEFORE THEY ARE
+005490*    ALLOWED TO OCCUPY A TABLE SLOT.
+005500     SET WS-ITEM-IS-VALID TO TRUE.
+005510     IF IM-ITEM-KEY = ZERO
+005520         SET WS-ITEM-NOT-VALID TO TRUE
+005530         MOVE 'ITEM KEY IS ZERO OR MISSING' TO WS-REJECT-REASON
+005540     ELSE
+005550         IF IM-ITEM-DATA = SPACES
+005560             SET WS-ITEM-NOT-VALID TO TRUE
+005570             MOVE 'ITEM DATA IS BLANK' TO WS-REJECT-REASON
+005580         ELSE
+005590             IF IM-ITEM-KEY < WS-PREV-ITEM-KEY
+005600                 SET WS-ITEM-NOT-VALID TO TRUE
+005610                 MOVE 'ITEM KEY OUT OF ASCENDING SEQUENCE'
+005620                     TO WS-REJECT-REASON
+005630             END-IF
+005640         END-IF
+005650     END-IF.
+005660
+005670     IF WS-ITEM-NOT-VALID
+005680         MOVE IM-ITEM-KEY TO WS-EXC-KEY-WORK
+005690         MOVE WS-COUNT    TO WS-EXC-SUBSCRIPT-WORK
+005700         PERFORM 2600-WRITE-EXCEPTION
+005710             THRU 2600-WRITE-EXCEPTION-EXIT
+005720     ELSE
+005730         MOVE IM-ITEM-KEY TO WS-PREV-ITEM-KEY
+005740     END-IF.
+005750 2200-VALIDATE-ITEM-EXIT.
+005760     EXIT.
+005770 
+005780 2300-CHECK-DUPLICATE.
+005790*    USES SEARCH ALL AGAINST THE ASCENDING-KEY PORTION OF THE
+005800*    TABLE ALREADY LOADED SO THE DUPLICATE CHECK DOES NOT
+005810*    DEGRADE LINEARLY AS THE TABLE GROWS TO REAL VOLUME.
+005820     SET WS-DUP-NOT-FOUND TO TRUE.
+005830     IF WS-MAX-ITEMS > 0
+005840         SET WS-TABLE-IDX TO 1
+005850         SEARCH ALL WS-TABLE
+005860             AT END
+005870                 SET WS-DUP-NOT-FOUND TO TRUE
+005880             WHEN WS-ITEM-KEY (WS-TABLE-IDX) = IM-ITEM-KEY
+005890                 SET WS-DUP-FOUND TO TRUE
+005900         END-SEARCH
+005910     END-IF.
+005920 
+005930     IF WS-DUP-FOUND
+005940         MOVE 'DUPLICATE ITEM KEY ALREADY IN TABLE'
+005950             TO WS-REJECT-REASON
+005960         MOVE IM-ITEM-KEY TO WS-EXC-KEY-WORK
+005970         MOVE WS-COUNT    TO WS-EXC-SUBSCRIPT-WORK
+005980         PERFORM 2600-WRITE-EXCEPTION
+005990             THRU 2600-WRITE-EXCEPTION-EXIT
+006000     END-IF.
+006010 2300-CHECK-DUPLICATE-EXIT.
+006020     EXIT.
+006030 
+006040 2400-STORE-ITEM.
+006050     ADD 1 TO WS-MAX-ITEMS.
+006060     PERFORM 2410-APPLY-MANUAL-OVERRIDE
+006070         THRU 2410-APPLY-MANUAL-OVERRIDE-EXIT.
+006080     MOVE IM-ITEM-KEY TO WS-ITEM-KEY (WS-MAX-ITEMS).
+006090     IF WS-OVERRIDE-FOUND
+006100         MOVE WS-OVERRIDE-DATA TO WS-ITEM (WS-MAX-ITEMS)
+006110     ELSE
+006120         MOVE IM-ITEM-DATA TO WS-ITEM (WS-MAX-ITEMS)
+006130     END-IF.
+006140     SET WS-ITEM-LOADED (WS-MAX-ITEMS) TO TRUE.
+006150     PERFORM 2450-PERSIST-TO-ITEMTAB
+006160         THRU 2450-PERSIST-TO-ITEMTAB-EXIT.
+006170 2400-STORE-ITEM-EXIT.
+006180     EXIT.
+006190
+006200 2410-APPLY-MANUAL-OVERRIDE.
+006210*    AN OPERATOR MAY HAVE CORRECTED THIS ITEM THROUGH ITMINQ
+006220*    SINCE THE LAST LOAD.  IF ITEMTAB ALREADY HOLDS A MANUALLY
+006230*    CORRECTED ROW FOR THIS KEY, THAT CORRECTION WINS OVER
+006240*    WHATEVER TONIGHT'S ITEMMAST DETAIL SAYS INSTEAD OF BEING
+006250*    SILENTLY OVERWRITTEN.
+006260     SET WS-OVERRIDE-NOT-FOUND TO TRUE.
+006270     MOVE IM-ITEM-KEY TO IT-ITEM-KEY.
+006280     READ ITEMTAB
+006290         INVALID KEY
+006300             CONTINUE
+006310         NOT INVALID KEY
+006320             IF IT-STATUS-MANUAL
+006330                 SET WS-OVERRIDE-FOUND TO TRUE
+006340                 MOVE IT-ITEM-DATA TO WS-OVERRIDE-DATA
+006350             END-IF
+006360     END-READ.
+006370 2410-APPLY-MANUAL-OVERRIDE-EXIT.
+006380     EXIT.
+006390
+006400 2450-PERSIST-TO-ITEMTAB.
+006410*    EVERY ITEM THAT MAKES IT INTO THE TABLE IS ALSO WRITTEN TO
+006420*    ITEMTAB IMMEDIATELY SO A CHECKPOINT RESTART CAN REBUILD
+006430*    THE TABLE FROM ITEMTAB, AND SO ITMINQ ALWAYS SEES TODAY'S
+006440*    LOAD.  A MANUALLY CORRECTED ITEM KEEPS ITS MANUAL STATUS
+006450*    INSTEAD OF BEING DEMOTED BACK TO A PLAIN LOAD.
+006460     MOVE WS-ITEM-KEY (WS-MAX-ITEMS) TO IT-ITEM-KEY.
+006470     MOVE WS-ITEM (WS-MAX-ITEMS)     TO IT-ITEM-DATA.
+006475     MOVE WS-CURR-DATE                TO IT-LOAD-DATE.
+006480     IF WS-OVERRIDE-FOUND
+006490         SET IT-STATUS-MANUAL TO TRUE
+006500     ELSE
+006510         SET IT-STATUS-LOADED TO TRUE
+006520     END-IF.
+006530     REWRITE ITEMTAB-RECORD
+006540         INVALID KEY
+006550             WRITE ITEMTAB-RECORD
+006560                 INVALID KEY
+006570                     DISPLAY
+006580                         'ITMLOAD - UNABLE TO WRITE ITEMTAB KEY '
+006590                         IT-ITEM-KEY
+006600             END-WRITE
+006610     END-REWRITE.
+006620 2450-PERSIST-TO-ITEMTAB-EXIT.
+006630     EXIT.
+006640 
+006650 2500-WRITE-CHECKPOINT.
+006660*    PERIODICALLY SNAPSHOTS LOAD PROGRESS SO A FAILURE PARTWAY
+006670*    THROUGH THE RUN DOES NOT FORCE A FULL RERUN FROM ITEM ONE.
+006680     MOVE WS-COUNT           TO CK-LAST-COUNT.
+006690     MOVE IM-ITEM-KEY        TO CK-LAST-ITEM-KEY.
+006700     MOVE WS-CURR-DATE       TO CK-RUN-DATE.
+006710     MOVE WS-CURR-TIME (1:6) TO CK-RUN-TIME.
+006715     MOVE WS-ATTEMPTED-COUNT TO CK-ATTEMPTED-COUNT.
+006716     MOVE WS-REJECTED-COUNT  TO CK-REJECTED-COUNT.
+006720     OPEN OUTPUT ITEMCKPT.
+006730     WRITE ITEMCKPT-RECORD.
+006740     CLOSE ITEMCKPT.
+006750 2500-WRITE-CHECKPOINT-EXIT.
+006760     EXIT.
+006770 
+006780 2600-WRITE-EXCEPTION.
+006790*    LOGS A LINE TO THE EXCEPTION REPORT FOR ANY REJECTED OR
+006800*    OUT-OF-RANGE ITEM, AND A MATCHING DETAIL ROW TO THE AUDIT
+006810*    TRAIL, INSTEAD OF LETTING THE CONDITION ABEND THE JOB.
+006820*    CALLERS MOVE THE OFFENDING KEY AND SUBSCRIPT INTO
+006830*    WS-EXC-KEY-WORK/WS-EXC-SUBSCRIPT-WORK AHEAD OF THE PERFORM -
+006840*    THE HEADER-OVERFLOW CALLER IN 1300-READ-HEADER HAS NO
+006850*    IM-ITEM-KEY/WS-COUNT CONTEXT TO OFFER SINCE IT RUNS BEFORE
+006860*    ANY DETAIL RECORD HAS BEEN READ.
+006870     PERFORM 2650-FORMAT-CURRENT-TIMESTAMP
+006880         THRU 2650-FORMAT-CURRENT-TIMESTAMP-EXIT.
+006890
+006900     MOVE WS-EDIT-DATE          TO EXC-DATE.
+006910     MOVE WS-EDIT-TIME          TO EXC-TIME.
+006920     MOVE WS-EXC-KEY-WORK       TO EXC-ITEM-KEY.
+006930     MOVE WS-EXC-SUBSCRIPT-WORK TO EXC-SUBSCRIPT.
+006940     MOVE WS-REJECT-REASON      TO EXC-REASON.
+006950     WRITE ITEMEXC-LINE.
+006960
+006970     MOVE WS-RUN-ID          TO AUD-RUN-ID.
+006980     MOVE WS-CURR-DATE       TO AUD-RUN-DATE.
+006990     MOVE WS-CURR-TIME (1:6) TO AUD-RUN-TIME.
+007000     SET AUD-REJECT-DETAIL   TO TRUE.
+007010     MOVE WS-MAX-ITEMS       TO AUD-FINAL-COUNT.
+007020     MOVE WS-EXC-SUBSCRIPT-WORK TO AUD-REJECT-SUBSCRIPT.
+007025     MOVE ZERO               TO AUD-REJECT-COUNT.
+007030     SET AUD-NORMAL-COMPLETION TO TRUE.
+007040     WRITE AUDIT-RECORD.
+007050 2600-WRITE-EXCEPTION-EXIT.
+007060     EXIT.
+007070 
+007080 2650-FORMAT-CURRENT-TIMESTAMP.
+007090     ACCEPT WS-EVT-DATE FROM DATE YYYYMMDD.
+007100     ACCEPT WS-EVT-TIME FROM TIME.
+007110     STRING WS-EVT-YYYY '-' WS-EVT-MM '-' WS-EVT-DD
+007120         DELIMITED BY SIZE INTO WS-EDIT-DATE.
+007130     STRING WS-EVT-HH ':' WS-EVT-MN ':' WS-EVT-SS
+007140         DELIMITED BY SIZE INTO WS-EDIT-TIME.
+007150 2650-FORMAT-CURRENT-TIMESTAMP-EXIT.
+007160     EXIT.
+007170*
+007180*****************************************************************
+007190*    3000 SERIES  --  DOWNSTREAM OUTPUT                          *
+007200*****************************************************************
+007210 3000-WRITE-ITEMOUT.
+007220     PERFORM 3100-WRITE-ONE-ITEM THRU 3100-WRITE-ONE-ITEM-EXIT
+007230         VARYING WS-TABLE-IDX FROM 1 BY 1
+007240         UNTIL WS-TABLE-IDX > WS-MAX-ITEMS.
+007250 3000-WRITE-ITEMOUT-EXIT.
+007260     EXIT.
+007270 
+007280 3100-WRITE-ONE-ITEM.
+007290     MOVE WS-ITEM-KEY (WS-TABLE-IDX) TO IO-ITEM-KEY.
+007300     MOVE WS-ITEM (WS-TABLE-IDX)     TO IO-ITEM-DATA.
+007310     WRITE ITEMOUT-RECORD.
+007320 3100-WRITE-ONE-ITEM-EXIT.
+007330     EXIT.
+007340*
+007350*****************************************************************
+007360*    4000 SERIES  --  RECONCILIATION                             *
+007370*****************************************************************
+007380 4000-RECONCILE-COUNTS.
+007390*    COMPARES WHAT WAS ACTUALLY LOADED AGAINST WHAT THE HEADER
+007400*    SAID TO EXPECT.  A SHORT LOAD OR A HEADER COUNT LARGER
+007410*    THAN THE TABLE COULD HOLD BOTH SURFACE AS A DISTINCT
+007420*    RETURN CODE SO THE SCHEDULER NO LONGER SEES A TRUNCATED
+007430*    LOAD AS A CLEAN RUN.
+007440     IF WS-HEADER-OVERFLOW
+007450         SET WS-RECON-OVERFLOW TO TRUE
+007460     ELSE
+007470         IF WS-MAX-ITEMS < WS-TARGET-COUNT
+007480             SET WS-RECON-SHORT-LOAD TO TRUE
+007490         ELSE
+007500             SET WS-RECON-CLEAN TO TRUE
+007510         END-IF
+007520     END-IF.
+007530 
+007540     MOVE WS-DISCREPANCY-CODE TO RETURN-CODE.
+007550 4000-RECONCILE-COUNTS-EXIT.
+007560     EXIT.
+007570*
+007580*****************************************************************
+007590*    5000 SERIES  --  END OF JOB CONTROL REPORT                  *
+007600*****************************************************************
+007610 5000-WRITE-SUMMARY-RPT.
+007620     PERFORM 2650-FORMAT-CURRENT-TIMESTAMP
+007630         THRU 2650-FORMAT-CURRENT-TIMESTAMP-EXIT.
+007640 
+007650     MOVE SPACES TO ITEMRPT-LINE.
+007660     STRING 'ITMLOAD  NIGHTLY ITEM LOAD - CONTROL REPORT'
+007670         DELIMITED BY SIZE INTO ITEMRPT-LINE.
+007680     WRITE ITEMRPT-LINE.
+007690 
+007700     MOVE SPACES TO ITEMRPT-LINE.
+007710     STRING 'RUN ID: ' WS-RUN-ID
+007720         '   RUN DATE: ' WS-EDIT-DATE
+007730         '   RUN TIME: ' WS-EDIT-TIME
+007740         DELIMITED BY SIZE INTO ITEMRPT-LINE.
+007750     WRITE ITEMRPT-LINE.
+007760 
+007770     MOVE SPACES TO ITEMRPT-LINE.
+007780     STRING 'ITEMS ATTEMPTED .......... ' WS-ATTEMPTED-COUNT
+007790         DELIMITED BY SIZE INTO ITEMRPT-LINE.
+007800     WRITE ITEMRPT-LINE.
+007810 
+007820     MOVE SPACES TO ITEMRPT-LINE.
+007830     STRING 'ITEMS LOADED ............. ' WS-MAX-ITEMS
+007840         DELIMITED BY SIZE INTO ITEMRPT-LINE.
+007850     WRITE ITEMRPT-LINE.
+007860 
+007870     MOVE SPACES TO ITEMRPT-LINE.
+007880     STRING 'ITEMS REJECTED ........... ' WS-REJECTED-COUNT
+007890         DELIMITED BY SIZE INTO ITEMRPT-LINE.
+007900     WRITE ITEMRPT-LINE.
+007910 
+007920     MOVE SPACES TO ITEMRPT-LINE.
+007930     IF WS-ABNORMAL-RUN
+007940         STRING 'RECONCILIATION ........... RUN ABENDED, RC=16'
+007950             DELIMITED BY SIZE INTO ITEMRPT-LINE
+007960     ELSE
+007970         IF WS-RECON-CLEAN
+007980             STRING 'RECONCILIATION ........... CLEAN'
+007990                 DELIMITED BY SIZE INTO ITEMRPT-LINE
+008000         ELSE
+008010             IF WS-RECON-SHORT-LOAD
+008020                 STRING 'RECONCILIATION ........... SHORT LOAD'
+008030                     ', RC=04'
+008040                     DELIMITED BY SIZE INTO ITEMRPT-LINE
+008050             ELSE
+008060                 STRING 'RECONCILIATION ........... TABLE '
+008070                     'CAPACITY EXCEEDED, RC=08'
+008080                     DELIMITED BY SIZE INTO ITEMRPT-LINE
+008090             END-IF
+008100         END-IF
+008110     END-IF.
+008120     WRITE ITEMRPT-LINE.
+008130 5000-WRITE-SUMMARY-RPT-EXIT.
+008140     EXIT.
+008150*
+008160*****************************************************************
+008170*    6000 SERIES  --  AUDIT TRAIL                                *
+008180*****************************************************************
+008190 6000-WRITE-AUDIT-TRAIL.
+008200*    FINAL AUDIT ROW FOR THIS RUN - THE SUMMARY COUNTERPART TO
+008210*    THE PER-REJECT ROWS WRITTEN AS THEY OCCURRED IN 2600.
+008220     MOVE WS-RUN-ID            TO AUD-RUN-ID.
+008230     MOVE WS-CURR-DATE         TO AUD-RUN-DATE.
+008240     MOVE WS-CURR-TIME (1:6)   TO AUD-RUN-TIME.
+008250     SET AUD-RUN-SUMMARY       TO TRUE.
+008260     MOVE WS-MAX-ITEMS         TO AUD-FINAL-COUNT.
+008265     MOVE ZERO                 TO AUD-REJECT-SUBSCRIPT.
+008270     MOVE WS-REJECTED-COUNT    TO AUD-REJECT-COUNT.
+008280     IF WS-ABNORMAL-RUN
+008290         SET AUD-ABNORMAL-COMPLETION TO TRUE
+008300     ELSE
+008310         SET AUD-NORMAL-COMPLETION TO TRUE
+008320     END-IF.
+008330     WRITE AUDIT-RECORD.
+008340 6000-WRITE-AUDIT-TRAIL-EXIT.
+008350     EXIT.
+008360*
+008361*****************************************************************
+008362*    7000 SERIES  --  CHECKPOINT CLEANUP                         *
+008363*****************************************************************
+008364 7000-INVALIDATE-CHECKPOINT.
+008365*    A CLEAN COMPLETION MEANS THERE IS NOTHING LEFT TO RESUME.
+008366*    TRUNCATE ITEMCKPT SO TOMORROW NIGHT'S RUN DOES NOT MISTAKE
+008367*    TONIGHT'S LEFTOVER CHECKPOINT FOR A PRIOR, INCOMPLETE RUN
+008368*    AND SKIP OVER ITEMS IT HAS NOT LOADED YET.  THIS PARAGRAPH
+008369*    IS ONLY PERFORMED ON THE NORMAL-COMPLETION PATH - AN ABEND
+008370*    MUST LEAVE THE CHECKPOINT IN PLACE SO THE NEXT RUN CAN
+008371*    STILL RESUME FROM IT.
+008372     OPEN OUTPUT ITEMCKPT.
+008373     CLOSE ITEMCKPT.
+008374 7000-INVALIDATE-CHECKPOINT-EXIT.
+008375     EXIT.
+008376*
+008377*****************************************************************
+008378*    9000 SERIES  --  TERMINATION                                *
+008379*****************************************************************
+008400 9000-CLOSE-FILES.
+008410     CLOSE ITEMMAST.
+008420     CLOSE ITEMOUT.
+008430     CLOSE ITEMEXC.
+008440     CLOSE ITEMRPT.
+008450     CLOSE ITMAUDIT.
+008460     CLOSE ITEMTAB.
+008470 9000-CLOSE-FILES-EXIT.
+008480     EXIT.
