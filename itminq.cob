@@ -0,0 +1,176 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  ITMINQ.
+000030 AUTHOR.  D R OKAFOR.
+000040 INSTALLATION.  MERIDIAN DISTRIBUTION - BATCH SYSTEMS.
+000050 DATE-WRITTEN.  03/13/2026.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*                                                               *
+000100*    ITMINQ  --  ITEM TABLE INQUIRY / MAINTENANCE TRANSACTION   *
+000110*                                                               *
+000120*    COMPANION TO THE ITMLOAD NIGHTLY LOAD.  LETS AN OPERATOR   *
+000130*    KEY IN AN ITEM SUBSCRIPT, VIEW THE ITEM CURRENTLY SITTING  *
+000140*    IN THAT SLOT OF ITEMTAB, AND CORRECT IT IN PLACE, RATHER   *
+000150*    THAN RERUNNING THE WHOLE NIGHTLY LOAD TO FIX ONE ITEM.     *
+000160*    THIS SITE HAS NO CICS REGION FOR THE ITEM LOAD SUBSYSTEM,  *
+000170*    SO THE TRANSACTION IS RUN AS AN ATTENDED TERMINAL SESSION  *
+000180*    AGAINST THE SAME ITEMTAB FILE ITMLOAD MAINTAINS; THE MENU  *
+000190*    LOOP BELOW STANDS IN FOR WHAT WOULD BE SEPARATE PSEUDO-    *
+000200*    CONVERSATIONAL CICS TRANSACTIONS (INQUIRE, UPDATE, EXIT)   *
+000210*    ON A SITE THAT HAD ONE.                                    *
+000220*                                                               *
+000230*****************************************************************
+000240*
+000250*    MODIFICATION HISTORY
+000260*    ---------------------------------------------------------
+000270*    DATE        BY    DESCRIPTION
+000280*    ----------  ----  -----------------------------------------
+000290*    2026-03-13  DRO   ORIGINAL VERSION.
+000300*
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.  IBM-370.
+000340 OBJECT-COMPUTER.  IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT OPTIONAL ITEMTAB ASSIGN TO 'ITEMTAB'
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS IT-ITEM-KEY
+000410         FILE STATUS IS WS-ITEMTAB-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  ITEMTAB
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY ITMTABR.
+000480
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-FILE-STATUSES.
+000510     05  WS-ITEMTAB-STATUS       PIC X(02) VALUE '00'.
+000520
+000530 01  WS-SWITCHES.
+000540     05  WS-QUIT-SW              PIC X(01) VALUE 'N'.
+000550         88  WS-QUIT-REQUESTED           VALUE 'Y'.
+000560     05  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+000570         88  WS-ITEM-FOUND               VALUE 'Y'.
+000580
+000590 01  WS-OPERATOR-INPUT.
+000600     05  WS-MENU-CHOICE          PIC X(01) VALUE SPACES.
+000610         88  WS-CHOICE-INQUIRE           VALUE 'I'.
+000620         88  WS-CHOICE-UPDATE            VALUE 'U'.
+000630         88  WS-CHOICE-QUIT              VALUE 'Q'.
+000640     05  WS-KEY-ENTERED          PIC 9(05) VALUE ZERO.
+000650     05  WS-DATA-ENTERED         PIC X(50) VALUE SPACES.
+000660
+000670 PROCEDURE DIVISION.
+000680*
+000690 0000-MAINLINE.
+000700     PERFORM 1000-OPEN-ITEMTAB THRU 1000-OPEN-ITEMTAB-EXIT.
+000710
+000720     PERFORM 2000-MENU-LOOP THRU 2000-MENU-LOOP-EXIT
+000730         UNTIL WS-QUIT-REQUESTED.
+000740
+000750     CLOSE ITEMTAB.
+000760     STOP RUN.
+000770*
+000780 1000-OPEN-ITEMTAB.
+000790     OPEN I-O ITEMTAB.
+000800     IF WS-ITEMTAB-STATUS = '35'
+000810         DISPLAY 'ITMINQ - ITEMTAB DOES NOT EXIST YET.  RUN '
+000820             'ITMLOAD FIRST.'
+000830         MOVE 16 TO RETURN-CODE
+000840         STOP RUN
+000850     END-IF.
+000860 1000-OPEN-ITEMTAB-EXIT.
+000870     EXIT.
+000880*
+000890*****************************************************************
+000900*    2000 SERIES  --  OPERATOR MENU                              *
+000910*****************************************************************
+000920 2000-MENU-LOOP.
+000930     DISPLAY ' '.
+000940     DISPLAY 'ITMINQ - ITEM TABLE INQUIRY / MAINTENANCE'.
+000950     DISPLAY '  I = INQUIRE ON AN ITEM'.
+000960     DISPLAY '  U = UPDATE  AN ITEM'.
+000970     DISPLAY '  Q = QUIT'.
+000980     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+000990     ACCEPT WS-MENU-CHOICE.
+001000
+001010     IF WS-CHOICE-INQUIRE
+001020         PERFORM 2100-INQUIRE-ITEM
+001030             THRU 2100-INQUIRE-ITEM-EXIT
+001040     ELSE
+001050         IF WS-CHOICE-UPDATE
+001060             PERFORM 2200-UPDATE-ITEM
+001070                 THRU 2200-UPDATE-ITEM-EXIT
+001080         ELSE
+001090             IF WS-CHOICE-QUIT
+001100                 SET WS-QUIT-REQUESTED TO TRUE
+001110             ELSE
+001120                 DISPLAY 'ITMINQ - INVALID CHOICE, TRY AGAIN'
+001130             END-IF
+001140         END-IF
+001150     END-IF.
+001160 2000-MENU-LOOP-EXIT.
+001170     EXIT.
+001180
+001190 2100-INQUIRE-ITEM.
+001200     DISPLAY 'ENTER ITEM SUBSCRIPT/KEY: ' WITH NO ADVANCING.
+001210     ACCEPT WS-KEY-ENTERED.
+001220
+001230     PERFORM 2500-READ-ITEMTAB THRU 2500-READ-ITEMTAB-EXIT.
+001240     IF WS-ITEM-FOUND
+001250         DISPLAY 'ITEM KEY .... ' IT-ITEM-KEY
+001260         DISPLAY 'ITEM DATA ... ' IT-ITEM-DATA
+001270         IF IT-STATUS-MANUAL
+001280             DISPLAY 'STATUS ...... MANUALLY CORRECTED'
+001290         ELSE
+001300             DISPLAY 'STATUS ...... LOADED'
+001310         END-IF
+001320     ELSE
+001330         DISPLAY 'ITMINQ - NO ITEM ON FILE FOR KEY '
+001340             WS-KEY-ENTERED
+001350     END-IF.
+001360 2100-INQUIRE-ITEM-EXIT.
+001370     EXIT.
+001380
+001390 2200-UPDATE-ITEM.
+001400     DISPLAY 'ENTER ITEM SUBSCRIPT/KEY: ' WITH NO ADVANCING.
+001410     ACCEPT WS-KEY-ENTERED.
+001420
+001430     PERFORM 2500-READ-ITEMTAB THRU 2500-READ-ITEMTAB-EXIT.
+001440     IF NOT WS-ITEM-FOUND
+001450         DISPLAY 'ITMINQ - NO ITEM ON FILE FOR KEY '
+001460             WS-KEY-ENTERED
+001470         GO TO 2200-UPDATE-ITEM-EXIT
+001480     END-IF.
+001490
+001500     DISPLAY 'CURRENT ITEM DATA ... ' IT-ITEM-DATA.
+001510     DISPLAY 'ENTER CORRECTED ITEM DATA: ' WITH NO ADVANCING.
+001520     ACCEPT WS-DATA-ENTERED.
+001530
+001540     MOVE WS-DATA-ENTERED TO IT-ITEM-DATA.
+001550     SET IT-STATUS-MANUAL TO TRUE.
+001560     REWRITE ITEMTAB-RECORD
+001570         INVALID KEY
+001580             DISPLAY 'ITMINQ - REWRITE FAILED FOR KEY '
+001590                 WS-KEY-ENTERED
+001600     END-REWRITE.
+001610     DISPLAY 'ITMINQ - ITEM ' WS-KEY-ENTERED ' UPDATED.  THE '
+001620         'NEXT LOAD RUN WILL PICK UP THE CORRECTED VALUE.'.
+001630 2200-UPDATE-ITEM-EXIT.
+001640     EXIT.
+001650
+001660 2500-READ-ITEMTAB.
+001670     MOVE WS-KEY-ENTERED TO IT-ITEM-KEY.
+001680     MOVE 'N' TO WS-FOUND-SW.
+001690     READ ITEMTAB
+001700         INVALID KEY
+001710             MOVE 'N' TO WS-FOUND-SW
+001720         NOT INVALID KEY
+001730             SET WS-ITEM-FOUND TO TRUE
+001740     END-READ.
+001750 2500-READ-ITEMTAB-EXIT.
+001760     EXIT.
