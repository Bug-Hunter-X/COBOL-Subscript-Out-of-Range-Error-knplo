@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    ITMTBL.CPY                                                 *
+000400*                                                               *
+000500*    IN-MEMORY ITEM TABLE FOR THE NIGHTLY LOAD PROGRAM.         *
+000600*    WS-MAX-ITEMS IS SET AT RUN TIME FROM THE ITEMMAST HEADER   *
+000700*    RECORD (SEE 1000-INITIALIZE-RUN) SO THE TABLE GROWS AND    *
+000800*    SHRINKS WITH THE DAY'S VOLUME INSTEAD OF A FIXED LITERAL.  *
+000900*    WS-MAX-TABLE-SIZE IS THE PHYSICAL UPPER LIMIT THE TABLE    *
+001000*    WAS COMPILED WITH.                                        *
+001100*                                                               *
+001200*****************************************************************
+001300
+001400 01  WS-AREA.
+001500     05  WS-HDR-COUNT                PIC 9(05) VALUE ZERO.
+001600     05  WS-MAX-ITEMS                PIC 9(05) VALUE ZERO.
+001700     05  WS-COUNT                    PIC 9(05) VALUE ZERO.
+001800     05  WS-TABLE OCCURS 1 TO 500 TIMES
+001900                  DEPENDING ON WS-MAX-ITEMS
+002000                  ASCENDING KEY IS WS-ITEM-KEY
+002100                  INDEXED BY WS-TABLE-IDX.
+002200         10  WS-ITEM-KEY             PIC 9(05).
+002300         10  WS-ITEM                 PIC X(50).
+002400         10  WS-ITEM-STATUS          PIC X(01).
+002500             88  WS-ITEM-LOADED               VALUE 'L'.
