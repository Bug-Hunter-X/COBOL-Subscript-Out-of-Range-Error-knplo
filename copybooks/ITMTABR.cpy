@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    ITMTABR.CPY                                                *
+000400*                                                               *
+000500*    RECORD LAYOUT FOR THE ITEMTAB KEYED ITEM TABLE.            *
+000600*    ITEMTAB IS THE PERSISTED, RESTARTABLE COPY OF THE ITEM     *
+000700*    TABLE BUILT BY THE ITMLOAD NIGHTLY LOAD AND IS ALSO THE    *
+000800*    FILE THE ITMINQ ONLINE INQUIRY/MAINTENANCE PROGRAM READS   *
+000900*    AND UPDATES, SO THE TWO PROGRAMS MUST SHARE THIS COPYBOOK  *
+001000*    RATHER THAN KEEP SEPARATE, DRIFTING COPIES OF THE LAYOUT.  *
+001100*                                                               *
+001200*****************************************************************
+001300
+001400 01  ITEMTAB-RECORD.
+001500     05  IT-ITEM-KEY                 PIC 9(05).
+001600     05  IT-ITEM-DATA                PIC X(50).
+001700     05  IT-ITEM-STATUS              PIC X(01).
+001800         88  IT-STATUS-LOADED                VALUE 'L'.
+001900         88  IT-STATUS-MANUAL                VALUE 'M'.
+001950     05  IT-LOAD-DATE                PIC 9(08).
